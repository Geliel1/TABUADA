@@ -1,117 +1,716 @@
-      ******************************************************************
-      * Author:GELIEL GUSTAVO DE SOUZA SILVA.
-      * Date:10/11/2023
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. TABOADA.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-          SPECIAL-NAMES.
-               DECIMAL-POINT IS COMMA.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-       01 I                            PIC 9(02) VALUE 1.
-       01 MULTIPLICADOR-01             PIC 9(02) VALUE 1.
-       01 MULTIPLICADOR-02             PIC 9(02) VALUE 2.
-       01 MULTIPLICADOR-03             PIC 9(02) VALUE 3.
-       01 MULTIPLICADOR-04             PIC 9(02) VALUE 4.
-       01 MULTIPLICADOR-05             PIC 9(02) VALUE 5.
-       01 MULTIPLICADOR-06             PIC 9(02) VALUE 6.
-       01 MULTIPLICADOR-07             PIC 9(02) VALUE 7.
-       01 MULTIPLICADOR-08             PIC 9(02) VALUE 8.
-       01 MULTIPLICADOR-09             PIC 9(02) VALUE 9.
-       01 MULTIPLICADOR-10             PIC 9(02) VALUE 10.
-       01 RESULTADO                    PIC 9(03).
-       01 OPCAO                        PIC 9(02).
-
-      *-----------------------
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PERFORM UNTIL OPCAO = 11
-               DISPLAY '**********TABOADA DO 1 AO 10**********'
-               DISPLAY'--------PARA SAIR DIGITE (11)--------'
-               ACCEPT OPCAO
-               IF OPCAO = 1
-                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-                       COMPUTE RESULTADO = I * MULTIPLICADOR-01
-                       DISPLAY I ' X ' MULTIPLICADOR-01 ' = 'RESULTADO
-                    END-PERFORM
-               END-IF
-
-               IF OPCAO = 2
-                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-                       COMPUTE RESULTADO = I * MULTIPLICADOR-02
-                       DISPLAY I ' X ' MULTIPLICADOR-02 ' = 'RESULTADO
-                    END-PERFORM
-               END-IF
-
-               IF OPCAO = 3
-                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-                       COMPUTE RESULTADO = I * MULTIPLICADOR-03
-                       DISPLAY I ' X ' MULTIPLICADOR-03 ' = 'RESULTADO
-                    END-PERFORM
-               END-IF
-
-               IF OPCAO = 4
-                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-                       COMPUTE RESULTADO = I * MULTIPLICADOR-04
-                       DISPLAY I ' X ' MULTIPLICADOR-04 ' = 'RESULTADO
-                    END-PERFORM
-               END-IF
-
-               IF OPCAO = 5
-                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-                       COMPUTE RESULTADO = I * MULTIPLICADOR-05
-                       DISPLAY I ' X ' MULTIPLICADOR-05 ' = 'RESULTADO
-                    END-PERFORM
-               END-IF
-
-               IF OPCAO = 6
-                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-                       COMPUTE RESULTADO = I * MULTIPLICADOR-06
-                       DISPLAY I ' X ' MULTIPLICADOR-06 ' = 'RESULTADO
-                    END-PERFORM
-               END-IF
-
-               IF OPCAO = 7
-                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-                       COMPUTE RESULTADO = I * MULTIPLICADOR-07
-                       DISPLAY I ' X ' MULTIPLICADOR-07 ' = 'RESULTADO
-                    END-PERFORM
-               END-IF
-
-               IF OPCAO = 8
-                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-                       COMPUTE RESULTADO = I * MULTIPLICADOR-08
-                       DISPLAY I ' X ' MULTIPLICADOR-08 ' = 'RESULTADO
-                    END-PERFORM
-               END-IF
-
-               IF OPCAO = 9
-                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-                       COMPUTE RESULTADO = I * MULTIPLICADOR-09
-                       DISPLAY I ' X ' MULTIPLICADOR-09 ' = 'RESULTADO
-                    END-PERFORM
-               END-IF
-
-               IF OPCAO = 10
-                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-                       COMPUTE RESULTADO = I * MULTIPLICADOR-10
-                       DISPLAY I ' X' MULTIPLICADOR-10 ' = 'RESULTADO
-                    END-PERFORM
-               END-IF
-               IF OPCAO = 11
-                   DISPLAY '--------------------'
-                   DISPLAY'SAINDO DA TABOADA...'
-                   DISPLAY '--------------------'
-                   DISPLAY 'FIM.'
-                   DISPLAY '--------------------'
-                   STOP RUN
-               END-IF
-           END-PERFORM.
+000100******************************************************************
+000110* Author:GELIEL GUSTAVO DE SOUZA SILVA.
+000120* Date:10/11/2023
+000130******************************************************************
+000140* MODIFICATION HISTORY
+000150* DATE       INIT DESCRIPTION
+000160* 10/11/2023 GGS  ORIGINAL PROGRAM.
+000170* 08/08/2026 GGS  DRIVE MULTIPLICADOR FROM AN OCCURS TABLE SO THE
+000180*                 MENU CAN GO PAST 1-10 WITHOUT COPY-PASTE IFS.
+000190* 08/08/2026 GGS  ADD PRINT-FILE WORKSHEET OUTPUT WITH HEADING,
+000200*                 DATE AND A PAGE BREAK AFTER EACH TABLE.
+000210* 08/08/2026 GGS  ADD CTLFILE-DRIVEN BATCH MODE (PARM='BATCH')
+000220*                 AND VALIDATE OPCAO INPUT ON BAD VALUES.
+000230* 08/08/2026 GGS  LOG EVERY TABLE GENERATED TO AUDITLOG FOR
+000240*                 USAGE TRACKING.
+000250* 08/08/2026 GGS  ADD RUN-ALL-TABLES OPTION (OPCAO=0) AND A
+000260*                 DECIMAL MULTIPLICANDO ENTRY MODE (OPCAO=97).
+000270* 08/08/2026 GGS  ADD SOMAR/DIVIDIR TABLE MODES ALONGSIDE
+000280*                 MULTIPLICAR, SELECTABLE INTERACTIVELY AND PER
+000290*                 CTLFILE RECORD IN BATCH MODE.
+000300* 08/08/2026 GGS  ADD CHKPTFILE RESTART SUPPORT FOR THE BATCH
+000310*                 CONTROL-FILE RUN.
+000320* 08/08/2026 GGS  ADD CSVFILE EXPORT OF EACH TABLE LINE FOR THE
+000330*                 SCHEDULING OFFICE SPREADSHEET.
+000340* 08/08/2026 GGS  FIX CONSOLE/PRTFILE LINES TO EDIT THE
+000350*                 MULTIPLICANDO/RESULTADO SO THE DECIMAL POINT
+000360*                 SHOWS INSTEAD OF A SCALED INTEGER.
+000370* 08/08/2026 GGS  ALLOW PARM TO RAISE OR LOWER THE TABLE-COUNT
+000380*                 CEILING (E.G. PARM='BATCH,15') AT RUN TIME.
+000390* 08/08/2026 GGS  ADD THE MULTIPLICANDO TO EACH AUDITLOG LINE SO
+000400*                 DECIMAL-TABLE USAGE (OPCAO=97) IS BILLABLE, AND
+000410*                 FIXED THE AUDIT-LINHA FILLER TO MATCH THE
+000420*                 80-BYTE AUDITLOG RECORD.
+000430* 08/08/2026 GGS  CHECK CHKPTFILE OPEN STATUS LIKE THE OTHER
+000440*                 FILES, AND OPEN PRTFILE/CSVFILE EXTEND-WITH-
+000450*                 FALLBACK SO A RESTART DOES NOT LOSE OUTPUT.
+000460* 08/08/2026 GGS  VALIDATE THE RAW OPCAO KEYSTROKE SO BLANK OR
+000470*                 NON-NUMERIC INPUT NO LONGER FALLS THROUGH TO
+000480*                 OPCAO 0, ROUND THE DIVIDE TABLE RESULT, VALIDATE
+000490*                 THE DECIMAL MULTIPLICANDO ENTRY BEFORE COMPUTING
+000500*                 IT, AND FIX A SINGLE-DIGIT PARM TABLE-COUNT
+000510*                 OVERRIDE THAT THE NUMERIC TEST WAS DROPPING.
+000520* 08/08/2026 GGS  VALIDATE CTL-OPCAO AND CTL-MULT-DECIMAL SO A
+000530*                 BLANK OR BAD CTLFILE RECORD IS IGNORED INSTEAD
+000540*                 OF GENERATING A BOGUS TABLE, AND ACCEPT BOTH
+000550*                 N,N AND NN,N ON THE DECIMAL MULTIPLICANDO
+000560*                 PROMPT.
+000570******************************************************************
+000580 IDENTIFICATION DIVISION.
+000590*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000600 PROGRAM-ID. TABOADA.
+000610 ENVIRONMENT DIVISION.
+000620*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000630 CONFIGURATION SECTION.
+000640     SPECIAL-NAMES.
+000650         DECIMAL-POINT IS COMMA.
+000660*-----------------------
+000670 INPUT-OUTPUT SECTION.
+000680 FILE-CONTROL.
+000690     SELECT PRINT-FILE ASSIGN TO 'PRTFILE'
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS DL100-PRINT-STATUS.
+000720     SELECT CONTROL-FILE ASSIGN TO 'CTLFILE'
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS DL100-CTL-STATUS.
+000750     SELECT AUDIT-FILE ASSIGN TO 'AUDITLOG'
+000760         ORGANIZATION IS LINE SEQUENTIAL
+000770         FILE STATUS IS DL100-AUDIT-STATUS.
+000780     SELECT CHECKPOINT-FILE ASSIGN TO 'CHKPTFILE'
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS DL100-CHK-STATUS.
+000810     SELECT CSV-FILE ASSIGN TO 'CSVFILE'
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS DL100-CSV-STATUS.
+000840*-----------------------
+000850 DATA DIVISION.
+000860*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000870 FILE SECTION.
+000880*-----------------------
+000890 FD  PRINT-FILE.
+000900 01  PRINT-RECORD                 PIC X(80).
+000910
+000920 FD  CONTROL-FILE.
+000930 01  CTL-REGISTRO.
+000940     05  CTL-OPCAO                PIC 9(02).
+000950     05  CTL-MULT-DECIMAL         PIC 9(02)V9(01).
+000960     05  CTL-OPERACAO             PIC X(01).
+000970     05  FILLER                   PIC X(74).
+000980
+000990 FD  AUDIT-FILE.
+001000 01  AUDIT-REGISTRO                PIC X(80).
+001010
+001020 FD  CHECKPOINT-FILE.
+001030 01  CHECKPOINT-REGISTRO           PIC 9(05).
+001040
+001050 FD  CSV-FILE.
+001060 01  CSV-REGISTRO                  PIC X(80).
+001070
+001080 WORKING-STORAGE SECTION.
+001090*----------------------------------------------------------------
+001100*    CONTROLS FOR THE MULTIPLICADOR TABLE
+001110*----------------------------------------------------------------
+001120 77  DL100-MAX-TABELAS            PIC 9(02) VALUE 10.
+001130 77  DL100-IDX                    PIC 9(02) VALUE 0.
+001140 01  DL100-DISP-MULTIPLICANDO     PIC ZZ9,9.
+001150 01  DL100-DISP-RESULTADO         PIC ZZZ9,9.
+001160 01  I                            PIC 9(02) VALUE 1.
+001170 01  DL100-TABELA-MULT.
+001180     05  DL100-MULTIPLICADOR OCCURS 1 TO 20 TIMES
+001190             DEPENDING ON DL100-MAX-TABELAS
+001200             PIC 9(02)V9(01).
+001210 01  RESULTADO                    PIC 9(03)V9(01).
+001220 01  DL100-MULT-ATUAL             PIC 9(02)V9(01).
+001230 01  DL100-MULT-ENTRADA           PIC X(05).
+001240 01  DL100-MULT-ENT-INT           PIC X(02).
+001250 01  DL100-MULT-ENT-DEC           PIC X(01).
+001260 01  DL100-MULT-INT               PIC 9(02).
+001270 01  DL100-MULT-DEC               PIC 9(01).
+001280 01  DL100-MULT-QTDE-VIRGULA      PIC 9(01).
+001290 01  DL100-OPCAO-ENTRADA          PIC X(02).
+001300 01  OPCAO                        PIC 9(02).
+001310     88  OPCAO-SAIR               VALUE 99.
+001320     88  OPCAO-TODAS              VALUE 0.
+001330     88  OPCAO-DECIMAL            VALUE 97.
+001340     88  OPCAO-ENTRADA-INVALIDA   VALUE 98.
+001350 01  DL100-SW-MULT-VALIDO         PIC X(01) VALUE 'S'.
+001360     88  DL100-MULT-VALIDO        VALUE 'S'.
+001370
+001380*----------------------------------------------------------------
+001390*    OPERATION SELECTOR - MULTIPLY, ADD OR DIVIDE, ALL USING THE
+001400*    SAME I-FROM-1-TO-10 LOOP IN 3000-GERAR-TABELA.
+001410*----------------------------------------------------------------
+001420 01  DL100-SW-OPERACAO            PIC X(01) VALUE 'M'.
+001430     88  DL100-OPER-MULTIPLICAR   VALUE 'M'.
+001440     88  DL100-OPER-SOMAR         VALUE 'S'.
+001450     88  DL100-OPER-DIVIDIR       VALUE 'D'.
+001460 01  DL100-OPER-SIMBOLO           PIC X(03) VALUE ' X '.
+001470
+001480*----------------------------------------------------------------
+001490*    RUN-MODE AND CONTROL-FILE CONTROLS FOR UNATTENDED BATCH RUNS
+001500*----------------------------------------------------------------
+001510 01  DL100-PARM-EXECUCAO          PIC X(20).
+001520 01  DL100-PARM-MODO              PIC X(05).
+001530 01  DL100-PARM-TABELAS           PIC X(02).
+001540 01  DL100-PARM-TABELAS-NUM       PIC 9(02).
+001550 01  DL100-SW-MODO                PIC X(01) VALUE 'I'.
+001560     88  DL100-MODO-LOTE          VALUE 'B'.
+001570     88  DL100-MODO-INTERATIVO    VALUE 'I'.
+001580
+001590 01  DL100-CTL-STATUS             PIC X(02).
+001600     88  DL100-CTL-OK             VALUE '00'.
+001610
+001620 01  DL100-SW-CONTROLE            PIC X(01) VALUE 'N'.
+001630     88  DL100-FIM-CONTROLE       VALUE 'S'.
+001640
+001650*----------------------------------------------------------------
+001660*    CHECKPOINT-FILE CONTROLS FOR BATCH RESTART - THE OVERNIGHT
+001670*    JOB REMEMBERS THE LAST CONTROL-FILE RECORD COMPLETED SO A
+001680*    RESUBMIT AFTER AN ABEND PICKS UP WITH THE NEXT RECORD
+001690*    INSTEAD OF REPRINTING OR SKIPPING TABLES.
+001700*----------------------------------------------------------------
+001710 01  DL100-CHK-STATUS             PIC X(02).
+001720     88  DL100-CHK-OK             VALUE '00'.
+001730 01  DL100-CTL-CONTADOR           PIC 9(05) VALUE 0.
+001740 01  DL100-CTL-ULTIMO-OK          PIC 9(05) VALUE 0.
+001750
+001760*----------------------------------------------------------------
+001770*    CSV-FILE CONTROLS - ONE ROW PER LINE OF EVERY TABLE, FOR THE
+001780*    SCHEDULING OFFICE SPREADSHEET IMPORT. FIELDS ARE SEMICOLON
+001790*    DELIMITED SO THE COMMA DECIMAL POINT ISN'T MISTAKEN FOR A
+001800*    FIELD SEPARATOR.
+001810*----------------------------------------------------------------
+001820 01  DL100-CSV-STATUS             PIC X(02).
+001830     88  DL100-CSV-OK             VALUE '00'.
+001840
+001850 01  DL100-SW-CSV-NOVO            PIC X(01) VALUE 'N'.
+001860     88  DL100-CSV-ARQUIVO-NOVO   VALUE 'S'.
+001870
+001880 01  DL100-CSV-CABECALHO          PIC X(80) VALUE
+001890     'I;MULTIPLICANDO;OPERACAO;RESULTADO'.
+001900
+001910 01  DL100-CSV-LINHA.
+001920     05  CSV-I                    PIC 9(02).
+001930     05  FILLER                   PIC X(01) VALUE ';'.
+001940     05  CSV-MULTIPLICANDO        PIC ZZ9,9.
+001950     05  FILLER                   PIC X(01) VALUE ';'.
+001960     05  CSV-OPERACAO             PIC X(01).
+001970     05  FILLER                   PIC X(01) VALUE ';'.
+001980     05  CSV-RESULTADO            PIC ZZZ9,9.
+001990     05  FILLER                   PIC X(63) VALUE SPACES.
+002000
+002010*----------------------------------------------------------------
+002020*    AUDIT-FILE CONTROLS - ONE LINE PER TABLE GENERATED, FOR
+002030*    USAGE TRACKING AND MONTH-END BILLING BY TABLE COUNT.
+002040*----------------------------------------------------------------
+002050 01  DL100-AUDIT-STATUS           PIC X(02).
+002060     88  DL100-AUDIT-OK           VALUE '00'.
+002070
+002080 01  DL100-HORA-SISTEMA.
+002090     05  DL100-HORA-HH            PIC 9(02).
+002100     05  DL100-HORA-MM            PIC 9(02).
+002110     05  DL100-HORA-SS            PIC 9(02).
+002120     05  FILLER                   PIC 9(02).
+002130
+002140 01  DL100-HORA-EDITADA           PIC X(08).
+002150
+002160 01  DL100-AUDIT-LINHA.
+002170     05  AUDIT-DATA               PIC X(08).
+002180     05  FILLER                   PIC X(01) VALUE SPACE.
+002190     05  AUDIT-HORA               PIC X(08).
+002200     05  FILLER                   PIC X(01) VALUE SPACE.
+002210     05  AUDIT-MODO               PIC X(01).
+002220     05  FILLER                   PIC X(01) VALUE SPACE.
+002230     05  AUDIT-TABELA             PIC 9(02).
+002240     05  FILLER                   PIC X(01) VALUE SPACE.
+002250     05  AUDIT-MULTIPLICANDO      PIC ZZ9,9.
+002260     05  FILLER                   PIC X(52) VALUE SPACES.
+002270
+002280*----------------------------------------------------------------
+002290*    PRINT-FILE CONTROLS AND WORKSHEET LAYOUT
+002300*----------------------------------------------------------------
+002310 01  DL100-PRINT-STATUS           PIC X(02).
+002320     88  DL100-PRINT-OK           VALUE '00'.
+002330
+002340 01  DL100-DATA-SISTEMA.
+002350     05  DL100-DATA-AA            PIC 9(02).
+002360     05  DL100-DATA-MM            PIC 9(02).
+002370     05  DL100-DATA-DD            PIC 9(02).
+002380
+002390 01  DL100-DATA-EDITADA           PIC X(08).
+002400
+002410 01  DL100-CAB-01                 PIC X(80) VALUE
+002420     '*** TABOADA - FOLHA DE EXERCICIOS ***'.
+002430 01  DL100-CAB-02.
+002440     05  FILLER                   PIC X(07) VALUE 'DATA: '.
+002450     05  DL100-CAB-DATA           PIC X(08).
+002460     05  FILLER                   PIC X(15) VALUE SPACES.
+002470     05  FILLER                   PIC X(08) VALUE 'TABUADA'.
+002480     05  DL100-CAB-TABELA         PIC ZZ9,9.
+002490
+002500*-----------------------
+002510 PROCEDURE DIVISION.
+002520*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+002530 0000-MAINLINE.
+002540     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT
+002550     IF DL100-MODO-LOTE
+002560         PERFORM 5000-PROCESSAR-LOTE THRU 5000-PROCESSAR-LOTE-EXIT
+002570     ELSE
+002580         PERFORM 2000-PROCESSAR-INTERATIVO THRU
+002590                 2000-PROCESSAR-INTERATIVO-EXIT
+002600     END-IF
+002610     PERFORM 9999-ENCERRAR THRU 9999-ENCERRAR-EXIT
+002620     STOP RUN.
+002630
+002640*----------------------------------------------------------------
+002650*    1000-INICIALIZAR: PICK UP THE RUN MODE AND AN OPTIONAL MENU
+002660*    CEILING FROM THE PARM (JCL PARM='BATCH' SELECTS THE
+002670*    CONTROL-FILE DRIVEN RUN; A ',nn' SUFFIX RAISES OR LOWERS THE
+002680*    NUMBER OF TABLES BUILT BELOW WITHOUT A RECOMPILE, E.G.
+002690*    PARM='BATCH,15' OR PARM=',15'), THEN BUILD THE MULTIPLICADOR
+002700*    TABLE 1 THRU DL100-MAX-TABELAS AND OPEN THE RUN'S FILES.
+002710*----------------------------------------------------------------
+002720 1000-INICIALIZAR.
+002730     ACCEPT DL100-PARM-EXECUCAO FROM COMMAND-LINE
+002740     MOVE SPACES TO DL100-PARM-MODO DL100-PARM-TABELAS
+002750     UNSTRING DL100-PARM-EXECUCAO DELIMITED BY ','
+002760         INTO DL100-PARM-MODO DL100-PARM-TABELAS
+002770     END-UNSTRING
+002780     IF DL100-PARM-MODO = 'BATCH'
+002790         MOVE 'B' TO DL100-SW-MODO
+002800     END-IF
+002810     IF DL100-PARM-TABELAS(2:1) = SPACE AND
+002820             DL100-PARM-TABELAS(1:1) NUMERIC
+002830         MOVE DL100-PARM-TABELAS(1:1) TO DL100-PARM-TABELAS(2:1)
+002840         MOVE '0' TO DL100-PARM-TABELAS(1:1)
+002850     END-IF
+002860     IF DL100-PARM-TABELAS IS NUMERIC
+002870         MOVE DL100-PARM-TABELAS TO DL100-PARM-TABELAS-NUM
+002880         IF DL100-PARM-TABELAS-NUM NOT < 1 AND
+002890                 DL100-PARM-TABELAS-NUM NOT > 20
+002900             MOVE DL100-PARM-TABELAS-NUM TO DL100-MAX-TABELAS
+002910         END-IF
+002920     END-IF
+002930     PERFORM VARYING DL100-IDX FROM 1 BY 1
+002940             UNTIL DL100-IDX > DL100-MAX-TABELAS
+002950         MOVE DL100-IDX TO DL100-MULTIPLICADOR(DL100-IDX)
+002960     END-PERFORM
+002970     ACCEPT DL100-DATA-SISTEMA FROM DATE
+002980     STRING DL100-DATA-DD '/' DL100-DATA-MM '/' DL100-DATA-AA
+002990         DELIMITED BY SIZE INTO DL100-DATA-EDITADA
+003000     OPEN EXTEND PRINT-FILE
+003010     IF NOT DL100-PRINT-OK
+003020         OPEN OUTPUT PRINT-FILE
+003030     END-IF
+003040     IF NOT DL100-PRINT-OK
+003050         DISPLAY 'ERRO AO ABRIR PRTFILE - STATUS '
+003060             DL100-PRINT-STATUS
+003070         STOP RUN
+003080     END-IF
+003090     OPEN EXTEND AUDIT-FILE
+003100     IF NOT DL100-AUDIT-OK
+003110         OPEN OUTPUT AUDIT-FILE
+003120     END-IF
+003130     IF NOT DL100-AUDIT-OK
+003140         DISPLAY 'ERRO AO ABRIR AUDITLOG - STATUS '
+003150             DL100-AUDIT-STATUS
+003160         STOP RUN
+003170     END-IF
+003180     MOVE 'N' TO DL100-SW-CSV-NOVO
+003190     OPEN EXTEND CSV-FILE
+003200     IF NOT DL100-CSV-OK
+003210         OPEN OUTPUT CSV-FILE
+003220         MOVE 'S' TO DL100-SW-CSV-NOVO
+003230     END-IF
+003240     IF NOT DL100-CSV-OK
+003250         DISPLAY 'ERRO AO ABRIR CSVFILE - STATUS '
+003260             DL100-CSV-STATUS
+003270         STOP RUN
+003280     END-IF
+003290     IF DL100-CSV-ARQUIVO-NOVO
+003300         WRITE CSV-REGISTRO FROM DL100-CSV-CABECALHO
+003310     END-IF.
+003320 1000-INICIALIZAR-EXIT.
+003330     EXIT.
+003340
+003350*----------------------------------------------------------------
+003360*    2000-PROCESSAR-INTERATIVO: ORIGINAL CONSOLE MENU LOOP.
+003370*----------------------------------------------------------------
+003380 2000-PROCESSAR-INTERATIVO.
+003390     PERFORM 2050-SELECIONAR-OPERACAO THRU
+003400             2050-SELECIONAR-OPERACAO-EXIT
+003410     PERFORM UNTIL OPCAO-SAIR
+003420         PERFORM 2100-EXIBIR-MENU THRU 2100-EXIBIR-MENU-EXIT
+003430         MOVE 99 TO OPCAO
+003440         MOVE SPACES TO DL100-OPCAO-ENTRADA
+003450         ACCEPT DL100-OPCAO-ENTRADA
+003460         IF DL100-OPCAO-ENTRADA(2:1) = SPACE AND
+003470                 DL100-OPCAO-ENTRADA(1:1) NUMERIC
+003480             MOVE DL100-OPCAO-ENTRADA(1:1) TO
+003490                 DL100-OPCAO-ENTRADA(2:1)
+003500             MOVE '0' TO DL100-OPCAO-ENTRADA(1:1)
+003510         END-IF
+003520         IF DL100-OPCAO-ENTRADA IS NUMERIC
+003530             MOVE DL100-OPCAO-ENTRADA TO OPCAO
+003540         ELSE
+003550             SET OPCAO-ENTRADA-INVALIDA TO TRUE
+003560         END-IF
+003570         IF NOT OPCAO-SAIR
+003580             IF OPCAO-TODAS
+003590                 PERFORM 4000-GERAR-TODAS-TABELAS THRU
+003600                         4000-GERAR-TODAS-TABELAS-EXIT
+003610             ELSE
+003620             IF OPCAO-DECIMAL
+003630                 PERFORM 2300-INFORMAR-MULTIPLICANDO THRU
+003640                         2300-INFORMAR-MULTIPLICANDO-EXIT
+003650                 IF DL100-MULT-VALIDO
+003660                     PERFORM 3000-GERAR-TABELA THRU
+003670                             3000-GERAR-TABELA-EXIT
+003680                 END-IF
+003690             ELSE
+003700             IF OPCAO NOT < 1 AND OPCAO NOT > DL100-MAX-TABELAS
+003710                 MOVE DL100-MULTIPLICADOR(OPCAO) TO
+003720                     DL100-MULT-ATUAL
+003730                 PERFORM 3000-GERAR-TABELA THRU
+003740                         3000-GERAR-TABELA-EXIT
+003750             ELSE
+003760                 PERFORM 2200-VALIDAR-OPCAO THRU
+003770                         2200-VALIDAR-OPCAO-EXIT
+003780             END-IF
+003790             END-IF
+003800             END-IF
+003810         END-IF
+003820     END-PERFORM.
+003830 2000-PROCESSAR-INTERATIVO-EXIT.
+003840     EXIT.
+003850
+003860 2100-EXIBIR-MENU.
+003870     DISPLAY '**********TABOADA DO 1 AO ' DL100-MAX-TABELAS
+003880             '**********'
+003890     DISPLAY '--------DIGITE 0 PARA TODAS AS TABELAS------'
+003900     DISPLAY '--------DIGITE 97 PARA MULTIPLICANDO DECIMAL'
+003910     DISPLAY '--------PARA SAIR DIGITE (99)--------'.
+003920 2100-EXIBIR-MENU-EXIT.
+003930     EXIT.
+003940
+003950*----------------------------------------------------------------
+003960*    2050-SELECIONAR-OPERACAO: PICK MULTIPLY, ADD OR DIVIDE FOR
+003970*    THIS INTERATIVE SESSION. INVALID INPUT DEFAULTS TO MULTIPLY.
+003980*----------------------------------------------------------------
+003990 2050-SELECIONAR-OPERACAO.
+004000     DISPLAY 'OPERACAO - (M)ULTIPLICAR (S)OMAR OU (D)IVIDIR: '
+004010     MOVE SPACES TO DL100-SW-OPERACAO
+004020     ACCEPT DL100-SW-OPERACAO
+004030     IF NOT DL100-OPER-SOMAR AND NOT DL100-OPER-DIVIDIR
+004040         MOVE 'M' TO DL100-SW-OPERACAO
+004050     END-IF
+004060     PERFORM 2060-DEFINIR-SIMBOLO-OPERACAO THRU
+004070             2060-DEFINIR-SIMBOLO-OPERACAO-EXIT.
+004080 2050-SELECIONAR-OPERACAO-EXIT.
+004090     EXIT.
+004100
+004110*----------------------------------------------------------------
+004120*    2060-DEFINIR-SIMBOLO-OPERACAO: SET THE OPERATOR SYMBOL USED
+004130*    ON THE CONSOLE AND PRINT-FILE LINES FOR THE CURRENT OPERACAO.
+004140*----------------------------------------------------------------
+004150 2060-DEFINIR-SIMBOLO-OPERACAO.
+004160     IF DL100-OPER-SOMAR
+004170         MOVE ' + ' TO DL100-OPER-SIMBOLO
+004180     ELSE
+004190     IF DL100-OPER-DIVIDIR
+004200         MOVE ' / ' TO DL100-OPER-SIMBOLO
+004210     ELSE
+004220         MOVE ' X ' TO DL100-OPER-SIMBOLO
+004230     END-IF
+004240     END-IF.
+004250 2060-DEFINIR-SIMBOLO-OPERACAO-EXIT.
+004260     EXIT.
+004270
+004280*----------------------------------------------------------------
+004290*    2200-VALIDAR-OPCAO: OPCAO WAS OUTSIDE THE VALID RANGE - LET
+004300*    THE OPERATOR KNOW INSTEAD OF SILENTLY REDISPLAYING THE MENU.
+004310*----------------------------------------------------------------
+004320 2200-VALIDAR-OPCAO.
+004330     DISPLAY 'OPCAO INVALIDA - DIGITE 0 PARA TODAS, 1 A '
+004340             DL100-MAX-TABELAS ', 97 OU 99 PARA SAIR'.
+004350 2200-VALIDAR-OPCAO-EXIT.
+004360     EXIT.
+004370
+004380*----------------------------------------------------------------
+004390*    2300-INFORMAR-MULTIPLICANDO: OPCAO 97 LETS THE OPERATOR KEY
+004400*    IN A DECIMAL MULTIPLICANDO, EITHER N,N OR NN,N (E.G. 1,5 OR
+004410*    01,5). THE ENTRY MUST CARRY EXACTLY ONE COMMA WITH DIGITS ON
+004420*    BOTH SIDES - A MISSING/DOUBLED COMMA OR NON-DIGIT LEAVES
+004430*    DL100-SW-MULT-VALIDO SET TO 'N' SO THE CALLER SKIPS THE TABLE
+004440*    INSTEAD OF GENERATING ONE FULL OF ZEROS.
+004450*----------------------------------------------------------------
+004460 2300-INFORMAR-MULTIPLICANDO.
+004470     DISPLAY 'INFORME O MULTIPLICANDO (EX: 1,5 OU 01,5): '
+004480     MOVE SPACES TO DL100-MULT-ENTRADA
+004490     ACCEPT DL100-MULT-ENTRADA
+004500     MOVE SPACES TO DL100-MULT-ENT-INT DL100-MULT-ENT-DEC
+004510     MOVE ZERO TO DL100-MULT-QTDE-VIRGULA
+004520     INSPECT DL100-MULT-ENTRADA TALLYING
+004530         DL100-MULT-QTDE-VIRGULA FOR ALL ','
+004540     UNSTRING DL100-MULT-ENTRADA DELIMITED BY ','
+004550         INTO DL100-MULT-ENT-INT DL100-MULT-ENT-DEC
+004560     END-UNSTRING
+004570     IF DL100-MULT-ENT-INT(2:1) = SPACE AND
+004580             DL100-MULT-ENT-INT(1:1) NUMERIC
+004590         MOVE DL100-MULT-ENT-INT(1:1) TO DL100-MULT-ENT-INT(2:1)
+004600         MOVE '0' TO DL100-MULT-ENT-INT(1:1)
+004610     END-IF
+004620     MOVE 'S' TO DL100-SW-MULT-VALIDO
+004630     IF DL100-MULT-QTDE-VIRGULA NOT = 1 OR
+004640             DL100-MULT-ENT-INT NOT NUMERIC OR
+004650             DL100-MULT-ENT-DEC NOT NUMERIC
+004660         MOVE 'N' TO DL100-SW-MULT-VALIDO
+004670         MOVE ZEROS TO DL100-MULT-ATUAL
+004680         DISPLAY 'MULTIPLICANDO INVALIDO - USE N,N OU NN,N'
+004690     ELSE
+004700         MOVE DL100-MULT-ENT-INT TO DL100-MULT-INT
+004710         MOVE DL100-MULT-ENT-DEC TO DL100-MULT-DEC
+004720         COMPUTE DL100-MULT-ATUAL =
+004730             DL100-MULT-INT + (DL100-MULT-DEC / 10)
+004740     END-IF.
+004750 2300-INFORMAR-MULTIPLICANDO-EXIT.
+004760     EXIT.
+004770
+004780*----------------------------------------------------------------
+004790*    3000-GERAR-TABELA: SINGLE DRIVEN PARAGRAPH THAT REPLACES THE
+004800*    TEN COPY-PASTED IF OPCAO = n BLOCKS. EACH TABLE IS SHOWN ON
+004810*    THE CONSOLE AND WRITTEN TO PRINT-FILE AS A WORKSHEET PAGE.
+004820*----------------------------------------------------------------
+004830 3000-GERAR-TABELA.
+004840     PERFORM 3100-IMPRIMIR-CABECALHO THRU
+004850             3100-IMPRIMIR-CABECALHO-EXIT
+004860     PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+004870         PERFORM 3050-CALCULAR-RESULTADO THRU
+004880                 3050-CALCULAR-RESULTADO-EXIT
+004890         MOVE DL100-MULT-ATUAL TO DL100-DISP-MULTIPLICANDO
+004900         MOVE RESULTADO TO DL100-DISP-RESULTADO
+004910         DISPLAY I DL100-OPER-SIMBOLO DL100-DISP-MULTIPLICANDO
+004920                 ' = ' DL100-DISP-RESULTADO
+004930         PERFORM 3200-IMPRIMIR-LINHA THRU 3200-IMPRIMIR-LINHA-EXIT
+004940         PERFORM 3600-GRAVAR-CSV THRU 3600-GRAVAR-CSV-EXIT
+004950     END-PERFORM
+004960     PERFORM 3300-QUEBRAR-PAGINA THRU 3300-QUEBRAR-PAGINA-EXIT
+004970     PERFORM 3500-GRAVAR-AUDITORIA THRU
+004980             3500-GRAVAR-AUDITORIA-EXIT.
+004990 3000-GERAR-TABELA-EXIT.
+005000     EXIT.
+005010
+005020*----------------------------------------------------------------
+005030*    3050-CALCULAR-RESULTADO: SWAP THE COMPUTE EXPRESSION FOR THE
+005040*    OPERACAO IN EFFECT - MULTIPLY, ADD OR DIVIDE - SAME I LOOP.
+005050*----------------------------------------------------------------
+005060 3050-CALCULAR-RESULTADO.
+005070     IF DL100-OPER-SOMAR
+005080         COMPUTE RESULTADO = I + DL100-MULT-ATUAL
+005090     ELSE
+005100     IF DL100-OPER-DIVIDIR
+005110         IF DL100-MULT-ATUAL = ZERO
+005120             MOVE ZEROS TO RESULTADO
+005130         ELSE
+005140             COMPUTE RESULTADO ROUNDED = I / DL100-MULT-ATUAL
+005150         END-IF
+005160     ELSE
+005170         COMPUTE RESULTADO = I * DL100-MULT-ATUAL
+005180     END-IF
+005190     END-IF.
+005200 3050-CALCULAR-RESULTADO-EXIT.
+005210     EXIT.
+005220
+005230 3100-IMPRIMIR-CABECALHO.
+005240     MOVE DL100-DATA-EDITADA TO DL100-CAB-DATA
+005250     MOVE DL100-MULT-ATUAL TO DL100-CAB-TABELA
+005260     WRITE PRINT-RECORD FROM DL100-CAB-01
+005270     WRITE PRINT-RECORD FROM DL100-CAB-02
+005280     MOVE SPACES TO PRINT-RECORD
+005290     WRITE PRINT-RECORD.
+005300 3100-IMPRIMIR-CABECALHO-EXIT.
+005310     EXIT.
+005320
+005330 3200-IMPRIMIR-LINHA.
+005340     MOVE SPACES TO PRINT-RECORD
+005350     STRING I DL100-OPER-SIMBOLO DL100-DISP-MULTIPLICANDO ' = '
+005360         DL100-DISP-RESULTADO
+005370         DELIMITED BY SIZE INTO PRINT-RECORD
+005380     WRITE PRINT-RECORD.
+005390 3200-IMPRIMIR-LINHA-EXIT.
+005400     EXIT.
+005410
+005420 3300-QUEBRAR-PAGINA.
+005430     MOVE SPACES TO PRINT-RECORD
+005440     WRITE PRINT-RECORD AFTER ADVANCING PAGE.
+005450 3300-QUEBRAR-PAGINA-EXIT.
+005460     EXIT.
+005470
+005480*----------------------------------------------------------------
+005490*    3600-GRAVAR-CSV: WRITE ONE CSVFILE ROW FOR THE CURRENT LINE
+005500*    OF THE TABLE, FOR THE SCHEDULING SPREADSHEET IMPORT.
+005510*----------------------------------------------------------------
+005520 3600-GRAVAR-CSV.
+005530     MOVE I TO CSV-I
+005540     MOVE DL100-MULT-ATUAL TO CSV-MULTIPLICANDO
+005550     MOVE DL100-SW-OPERACAO TO CSV-OPERACAO
+005560     MOVE RESULTADO TO CSV-RESULTADO
+005570     WRITE CSV-REGISTRO FROM DL100-CSV-LINHA.
+005580 3600-GRAVAR-CSV-EXIT.
+005590     EXIT.
+005600
+005610*----------------------------------------------------------------
+005620*    3500-GRAVAR-AUDITORIA: APPEND ONE LINE TO AUDITLOG FOR EVERY
+005630*    TABLE GENERATED, FOR USAGE TRACKING AND BILLING COUNTS.
+005640*----------------------------------------------------------------
+005650 3500-GRAVAR-AUDITORIA.
+005660     ACCEPT DL100-HORA-SISTEMA FROM TIME
+005670     STRING DL100-HORA-HH ':' DL100-HORA-MM ':' DL100-HORA-SS
+005680         DELIMITED BY SIZE INTO DL100-HORA-EDITADA
+005690     MOVE SPACES TO DL100-AUDIT-LINHA
+005700     MOVE DL100-DATA-EDITADA TO AUDIT-DATA
+005710     MOVE DL100-HORA-EDITADA TO AUDIT-HORA
+005720     MOVE DL100-SW-MODO TO AUDIT-MODO
+005730     MOVE OPCAO TO AUDIT-TABELA
+005740     MOVE DL100-MULT-ATUAL TO AUDIT-MULTIPLICANDO
+005750     WRITE AUDIT-REGISTRO FROM DL100-AUDIT-LINHA.
+005760 3500-GRAVAR-AUDITORIA-EXIT.
+005770     EXIT.
+005780
+005790*----------------------------------------------------------------
+005800*    4000-GERAR-TODAS-TABELAS: OPCAO 0 RUNS ALL TABLES 1 THRU
+005810*    DL100-MAX-TABELAS BACK-TO-BACK IN ONE PASS.
+005820*----------------------------------------------------------------
+005830 4000-GERAR-TODAS-TABELAS.
+005840     PERFORM VARYING DL100-IDX FROM 1 BY 1
+005850             UNTIL DL100-IDX > DL100-MAX-TABELAS
+005860         MOVE DL100-IDX TO OPCAO
+005870         MOVE DL100-MULTIPLICADOR(DL100-IDX) TO DL100-MULT-ATUAL
+005880         PERFORM 3000-GERAR-TABELA THRU 3000-GERAR-TABELA-EXIT
+005890     END-PERFORM
+005900     MOVE ZEROS TO OPCAO.
+005910 4000-GERAR-TODAS-TABELAS-EXIT.
+005920     EXIT.
+005930
+005940*----------------------------------------------------------------
+005950*    5000-PROCESSAR-LOTE: JCL-DRIVEN BATCH MODE. READS CTLFILE,
+005960*    ONE REQUESTED TABLE NUMBER PER RECORD, AND GENERATES EACH
+005970*    TABLE UNATTENDED, REUSING 3000-GERAR-TABELA. RECORDS ALREADY
+005980*    COMPLETED ON A PRIOR RUN (PER CHKPTFILE) ARE SKIPPED SO A
+005990*    RESUBMIT AFTER AN ABEND RESUMES INSTEAD OF STARTING OVER.
+006000 5000-PROCESSAR-LOTE.
+006010     PERFORM 5050-LER-CHECKPOINT THRU 5050-LER-CHECKPOINT-EXIT
+006020     IF DL100-CTL-ULTIMO-OK > 0
+006030         DISPLAY 'CTLFILE: RETOMANDO APOS O REGISTRO '
+006040             DL100-CTL-ULTIMO-OK
+006050     END-IF
+006060     OPEN INPUT CONTROL-FILE
+006070     IF NOT DL100-CTL-OK
+006080         DISPLAY 'ERRO AO ABRIR CTLFILE - STATUS '
+006090             DL100-CTL-STATUS
+006100         STOP RUN
+006110     END-IF
+006120     PERFORM 5100-LER-REGISTRO-CONTROLE THRU
+006130             5100-LER-REGISTRO-CONTROLE-EXIT
+006140     PERFORM UNTIL DL100-FIM-CONTROLE
+006150         IF DL100-CTL-CONTADOR NOT > DL100-CTL-ULTIMO-OK
+006160             CONTINUE
+006170         ELSE
+006180         IF CTL-OPCAO NOT NUMERIC
+006190             DISPLAY 'CTLFILE: OPCAO INVALIDA IGNORADA - '
+006200                 CTL-OPCAO
+006210         ELSE
+006220         MOVE CTL-OPCAO TO OPCAO
+006230         MOVE CTL-OPERACAO TO DL100-SW-OPERACAO
+006240         IF NOT DL100-OPER-SOMAR AND NOT DL100-OPER-DIVIDIR
+006250             MOVE 'M' TO DL100-SW-OPERACAO
+006260         END-IF
+006270         PERFORM 2060-DEFINIR-SIMBOLO-OPERACAO THRU
+006280                 2060-DEFINIR-SIMBOLO-OPERACAO-EXIT
+006290         IF OPCAO-TODAS
+006300             PERFORM 4000-GERAR-TODAS-TABELAS THRU
+006310                     4000-GERAR-TODAS-TABELAS-EXIT
+006320         ELSE
+006330         IF OPCAO-DECIMAL
+006340             IF CTL-MULT-DECIMAL NOT NUMERIC
+006350                 DISPLAY 'CTLFILE: DECIMAL INVALIDO IGNORADO - '
+006360                     CTL-OPCAO
+006370             ELSE
+006380                 MOVE CTL-MULT-DECIMAL TO DL100-MULT-ATUAL
+006390                 PERFORM 3000-GERAR-TABELA THRU
+006400                         3000-GERAR-TABELA-EXIT
+006410             END-IF
+006420         ELSE
+006430         IF OPCAO NOT < 1 AND OPCAO NOT > DL100-MAX-TABELAS
+006440             MOVE DL100-MULTIPLICADOR(OPCAO) TO DL100-MULT-ATUAL
+006450             PERFORM 3000-GERAR-TABELA THRU
+006460                     3000-GERAR-TABELA-EXIT
+006470         ELSE
+006480             DISPLAY 'CTLFILE: OPCAO INVALIDA IGNORADA - '
+006490                 CTL-OPCAO
+006500         END-IF
+006510         END-IF
+006520         END-IF
+006530         END-IF
+006540         MOVE DL100-CTL-CONTADOR TO DL100-CTL-ULTIMO-OK
+006550         PERFORM 5900-GRAVAR-CHECKPOINT THRU
+006560                 5900-GRAVAR-CHECKPOINT-EXIT
+006570         END-IF
+006580         PERFORM 5100-LER-REGISTRO-CONTROLE THRU
+006590                 5100-LER-REGISTRO-CONTROLE-EXIT
+006600     END-PERFORM
+006610     CLOSE CONTROL-FILE
+006620     PERFORM 5950-LIMPAR-CHECKPOINT THRU
+006630             5950-LIMPAR-CHECKPOINT-EXIT.
+006640 5000-PROCESSAR-LOTE-EXIT.
+006650     EXIT.
+006660
+006670 5050-LER-CHECKPOINT.
+006680     MOVE 0 TO DL100-CTL-ULTIMO-OK
+006690     OPEN INPUT CHECKPOINT-FILE
+006700     IF DL100-CHK-OK
+006710         READ CHECKPOINT-FILE
+006720             AT END
+006730                 MOVE 0 TO DL100-CTL-ULTIMO-OK
+006740             NOT AT END
+006750                 MOVE CHECKPOINT-REGISTRO TO DL100-CTL-ULTIMO-OK
+006760         END-READ
+006770         CLOSE CHECKPOINT-FILE
+006780     END-IF.
+006790 5050-LER-CHECKPOINT-EXIT.
+006800     EXIT.
+006810
+006820 5900-GRAVAR-CHECKPOINT.
+006830     OPEN OUTPUT CHECKPOINT-FILE
+006840     IF NOT DL100-CHK-OK
+006850         DISPLAY 'ERRO AO ABRIR CHKPTFILE - STATUS '
+006860             DL100-CHK-STATUS
+006870         STOP RUN
+006880     END-IF
+006890     MOVE DL100-CTL-ULTIMO-OK TO CHECKPOINT-REGISTRO
+006900     WRITE CHECKPOINT-REGISTRO
+006910     CLOSE CHECKPOINT-FILE.
+006920 5900-GRAVAR-CHECKPOINT-EXIT.
+006930     EXIT.
+006940
+006950*----------------------------------------------------------------
+006960*    5950-LIMPAR-CHECKPOINT: BATCH RUN FINISHED EVERY CONTROL-FILE
+006970*    RECORD, SO RESET CHKPTFILE TO ZERO FOR THE NEXT FULL RUN.
+006980*----------------------------------------------------------------
+006990 5950-LIMPAR-CHECKPOINT.
+007000     MOVE 0 TO DL100-CTL-ULTIMO-OK
+007010     PERFORM 5900-GRAVAR-CHECKPOINT THRU
+007020             5900-GRAVAR-CHECKPOINT-EXIT.
+007030 5950-LIMPAR-CHECKPOINT-EXIT.
+007040     EXIT.
+007050
+007060 5100-LER-REGISTRO-CONTROLE.
+007070     READ CONTROL-FILE
+007080         AT END SET DL100-FIM-CONTROLE TO TRUE
+007090         NOT AT END ADD 1 TO DL100-CTL-CONTADOR
+007100     END-READ.
+007110 5100-LER-REGISTRO-CONTROLE-EXIT.
+007120     EXIT.
+007130
+007140 9999-ENCERRAR.
+007150     DISPLAY '--------------------'
+007160     DISPLAY 'SAINDO DA TABOADA...'
+007170     DISPLAY '--------------------'
+007180     DISPLAY 'FIM.'
+007190     DISPLAY '--------------------'
+007200     CLOSE PRINT-FILE
+007210     CLOSE AUDIT-FILE
+007220     CLOSE CSV-FILE.
+007230 9999-ENCERRAR-EXIT.
+007240     EXIT.
+007250
